@@ -0,0 +1,176 @@
+      *****************************************************
+      *  CRTRPT                                           *
+      *  READS THE CRTEST CERTIFICATION FILE (CERTFILE)   *
+      *  AND PRINTS ONE HARDCOPY QA SHEET PER TERMINAL,    *
+      *  SUITABLE FOR STAPLING TO A VENDOR REPAIR TICKET.  *
+      *                                                    *
+      *  UPDATED 8.8.26  WRITTEN.                          *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CRTRPT.
+       AUTHOR.         MICROSOFT.
+       DATE-WRITTEN.   8 AUGUST 2026
+       SECURITY.       NONE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CERT-FILE ASSIGN TO "CERTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CERT-FILE-STATUS.
+           SELECT QA-SHEET-FILE ASSIGN TO "QASHEET"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SHEET-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CERT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CERTREC.
+
+       FD  QA-SHEET-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  QA-SHEET-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS-FIELDS.
+           03  WS-CERT-FILE-STATUS      PIC XX.
+               88  WS-CERT-FILE-OK             VALUE "00".
+               88  WS-CERT-FILE-EOF            VALUE "10".
+           03  WS-SHEET-FILE-STATUS     PIC XX.
+               88  WS-SHEET-FILE-OK             VALUE "00".
+           03  WS-MORE-RECORDS-SW       PIC X  VALUE 'Y'.
+               88  WS-MORE-RECORDS              VALUE 'Y'.
+
+       01  WS-SHEET-COUNT           PIC 9(4) VALUE ZERO.
+       01  WS-FLAG-WORD             PIC X(13).
+
+       01  WS-SUBTEST-NAMES-VALUES.
+           03  FILLER  PIC X(16) VALUE "ERASE".
+           03  FILLER  PIC X(16) VALUE "POSITION".
+           03  FILLER  PIC X(16) VALUE "TERMINATOR/FUNC".
+           03  FILLER  PIC X(16) VALUE "EDIT KEYS".
+           03  FILLER  PIC X(16) VALUE "ALARM".
+           03  FILLER  PIC X(16) VALUE "BLINK".
+           03  FILLER  PIC X(16) VALUE "BLANK LINE".
+           03  FILLER  PIC X(16) VALUE "COLOR".
+
+       01  WS-SUBTEST-NAMES REDEFINES WS-SUBTEST-NAMES-VALUES.
+           03  WS-SUBTEST-NAME OCCURS 8 TIMES
+                               INDEXED BY WS-SUBTEST-IDX
+                               PIC X(16).
+
+       01  WS-SUBTEST-FLAGS.
+           03  WS-SUBTEST-FLAG OCCURS 8 TIMES PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILES.
+           PERFORM READ-NEXT-COMPLETE-CERT-RECORD.
+           PERFORM PRINT-QA-SHEET
+               UNTIL NOT WS-MORE-RECORDS.
+           PERFORM CLOSE-FILES.
+           DISPLAY "CRTRPT - " WS-SHEET-COUNT " QA SHEET(S) WRITTEN "
+                   "TO QASHEET.".
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CERT-FILE.
+           IF NOT WS-CERT-FILE-OK
+               DISPLAY "CRTRPT - UNABLE TO OPEN CERTFILE, STATUS "
+                       WS-CERT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT QA-SHEET-FILE.
+
+       CLOSE-FILES.
+           CLOSE CERT-FILE.
+           CLOSE QA-SHEET-FILE.
+
+       READ-CERT-RECORD.
+           READ CERT-FILE
+               AT END
+                   MOVE 'N' TO WS-MORE-RECORDS-SW
+           END-READ.
+
+       READ-NEXT-COMPLETE-CERT-RECORD.
+           PERFORM READ-CERT-RECORD.
+           PERFORM UNTIL NOT WS-MORE-RECORDS
+                   OR CERT-RUN-COMPLETE-FLAG = 'Y'
+               PERFORM READ-CERT-RECORD
+           END-PERFORM.
+
+       PRINT-QA-SHEET.
+           ADD 1 TO WS-SHEET-COUNT.
+           MOVE CERT-ERASE-FLAG      TO WS-SUBTEST-FLAG(1).
+           MOVE CERT-POSITION-FLAG   TO WS-SUBTEST-FLAG(2).
+           MOVE CERT-TERMINATOR-FLAG TO WS-SUBTEST-FLAG(3).
+           MOVE CERT-EDIT-FLAG       TO WS-SUBTEST-FLAG(4).
+           MOVE CERT-ALARM-FLAG      TO WS-SUBTEST-FLAG(5).
+           MOVE CERT-BLINK-FLAG      TO WS-SUBTEST-FLAG(6).
+           MOVE CERT-BLANKLINE-FLAG  TO WS-SUBTEST-FLAG(7).
+           MOVE CERT-COLOR-FLAG      TO WS-SUBTEST-FLAG(8).
+
+           MOVE SPACES TO QA-SHEET-LINE.
+           WRITE QA-SHEET-LINE
+               BEFORE ADVANCING PAGE.
+           MOVE "CRT DRIVER CERTIFICATION - QA SHEET"
+                                     TO QA-SHEET-LINE.
+           WRITE QA-SHEET-LINE.
+           MOVE SPACES TO QA-SHEET-LINE.
+           WRITE QA-SHEET-LINE.
+
+           STRING "TERMINAL ID: " CERT-TERMINAL-ID
+                  "      TYPE: " CERT-TERMINAL-TYPE
+                  DELIMITED BY SIZE INTO QA-SHEET-LINE.
+           WRITE QA-SHEET-LINE.
+
+           STRING "TEST DATE:   " CERT-TEST-DATE
+                  "  OPERATOR: " CERT-OPERATOR-INITIALS
+                  DELIMITED BY SIZE INTO QA-SHEET-LINE.
+           WRITE QA-SHEET-LINE.
+           MOVE SPACES TO QA-SHEET-LINE.
+           WRITE QA-SHEET-LINE.
+
+           MOVE "SUBTEST               RESULT" TO QA-SHEET-LINE.
+           WRITE QA-SHEET-LINE.
+           MOVE "--------------------  ------" TO QA-SHEET-LINE.
+           WRITE QA-SHEET-LINE.
+
+           PERFORM PRINT-SUBTEST-LINE
+               VARYING WS-SUBTEST-IDX FROM 1 BY 1
+               UNTIL WS-SUBTEST-IDX > 8.
+
+           IF CERT-LAST-PARAGRAPH NOT = SPACES
+               MOVE SPACES TO QA-SHEET-LINE
+               WRITE QA-SHEET-LINE
+               STRING "LAST PARAGRAPH COMPLETED: "
+                      CERT-LAST-PARAGRAPH
+                      DELIMITED BY SIZE INTO QA-SHEET-LINE
+               WRITE QA-SHEET-LINE
+           END-IF.
+
+           PERFORM READ-NEXT-COMPLETE-CERT-RECORD.
+
+       PRINT-SUBTEST-LINE.
+           PERFORM TRANSLATE-FLAG-TO-WORD.
+           MOVE SPACES TO QA-SHEET-LINE.
+           STRING WS-SUBTEST-NAME(WS-SUBTEST-IDX)
+                  "  " WS-FLAG-WORD
+                  DELIMITED BY SIZE INTO QA-SHEET-LINE.
+           WRITE QA-SHEET-LINE.
+
+       TRANSLATE-FLAG-TO-WORD.
+           EVALUATE WS-SUBTEST-FLAG(WS-SUBTEST-IDX)
+               WHEN "P"
+                   MOVE "PASS"        TO WS-FLAG-WORD
+               WHEN "F"
+                   MOVE "*** FAIL ***" TO WS-FLAG-WORD
+               WHEN "S"
+                   MOVE "SKIPPED"     TO WS-FLAG-WORD
+               WHEN "V"
+                   MOVE "VIEWED"      TO WS-FLAG-WORD
+               WHEN OTHER
+                   MOVE "NOT RUN"     TO WS-FLAG-WORD
+           END-EVALUATE.
