@@ -0,0 +1,81 @@
+      *****************************************************
+      *  CRTBATCH                                         *
+      *  READS A TERMINAL/PORT LIST (TERMLIST) AND CALLS  *
+      *  CRTEST ONCE PER ENTRY IN UNATTENDED BATCH MODE,   *
+      *  SO A WHOLE FLOOR OF TERMINALS CAN BE QUALIFIED    *
+      *  OVERNIGHT WITHOUT AN OPERATOR PRESENT AT EACH ONE. *
+      *                                                    *
+      *  UPDATED 8.8.26  WRITTEN.                          *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CRTBATCH.
+       AUTHOR.         MICROSOFT.
+       DATE-WRITTEN.   8 AUGUST 2026
+       SECURITY.       NONE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TERM-LIST-FILE ASSIGN TO "TERMLIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TERMLIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TERM-LIST-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TERMLIST.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TERMLIST-STATUS       PIC XX.
+           88  WS-TERMLIST-OK              VALUE "00".
+       01  WS-MORE-RECORDS-SW       PIC X  VALUE 'Y'.
+           88  WS-MORE-RECORDS              VALUE 'Y'.
+       01  WS-TERMINAL-COUNT        PIC 9(4) VALUE ZERO.
+
+       COPY BATCHLNK.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILES.
+           PERFORM READ-TERM-LIST-RECORD.
+           PERFORM PROCESS-ONE-TERMINAL
+               UNTIL NOT WS-MORE-RECORDS.
+           PERFORM CLOSE-FILES.
+           DISPLAY "CRTBATCH - " WS-TERMINAL-COUNT
+                   " TERMINAL(S) PROCESSED. SEE CERTFILE AND CRTLOG "
+                   "FOR DETAIL.".
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT TERM-LIST-FILE.
+           IF NOT WS-TERMLIST-OK
+               DISPLAY "CRTBATCH - UNABLE TO OPEN TERMLIST, STATUS "
+                       WS-TERMLIST-STATUS
+               STOP RUN
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE TERM-LIST-FILE.
+
+       READ-TERM-LIST-RECORD.
+           READ TERM-LIST-FILE
+               AT END MOVE 'N' TO WS-MORE-RECORDS-SW
+           END-READ.
+
+       PROCESS-ONE-TERMINAL.
+           ADD 1 TO WS-TERMINAL-COUNT.
+           MOVE SPACES              TO BATCH-CONTROL-REC.
+           MOVE 'Y'                 TO BC-BATCH-MODE-SWITCH.
+           MOVE TL-TERMINAL-ID      TO BC-TERMINAL-ID.
+           MOVE TL-OPERATOR-INITIALS TO BC-OPERATOR-INITIALS.
+           MOVE TL-TERMINAL-TYPE    TO BC-TERMINAL-TYPE.
+
+           DISPLAY "CRTBATCH - STARTING TERMINAL " TL-TERMINAL-ID
+                   "  PORT " TL-PORT-ID "...".
+           CALL "CRTEST" USING BATCH-CONTROL-REC.
+           CANCEL "CRTEST".
+           DISPLAY "CRTBATCH - COMPLETED TERMINAL " TL-TERMINAL-ID.
+
+           PERFORM READ-TERM-LIST-RECORD.
