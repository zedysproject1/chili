@@ -0,0 +1,32 @@
+      *****************************************************
+      *  CRTRUN                                           *
+      *  STANDALONE ENTRY POINT FOR CRTEST. CRTEST CARRIES *
+      *  A LINKAGE SECTION SO CRTBATCH CAN CALL IT WITH A  *
+      *  BATCH-CONTROL-REC, AND A PROGRAM WHOSE PROCEDURE  *
+      *  DIVISION HAS A USING CLAUSE CAN ONLY BE BUILT AS  *
+      *  A CALLABLE MODULE, NOT AS A STANDALONE EXECUTABLE. *
+      *  CRTRUN IS THE THIN, USING-FREE EXECUTABLE AN      *
+      *  ANALYST RUNS DIRECTLY TO QUALIFY ONE TERMINAL AT   *
+      *  THE CONSOLE - IT SUPPLIES BATCH-CONTROL-REC AS     *
+      *  SPACES, WHICH BATCHLNK.CPY DOCUMENTS AS THE        *
+      *  INTERACTIVE DEFAULT, AND CALLS CRTEST.             *
+      *                                                    *
+      *  UPDATED 8.8.26  WRITTEN.                          *
+      *****************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CRTRUN.
+       AUTHOR.         MICROSOFT.
+       DATE-WRITTEN.   8 AUGUST 2026
+       SECURITY.       NONE.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY BATCHLNK.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           MOVE SPACES TO BATCH-CONTROL-REC.
+           CALL "CRTEST" USING BATCH-CONTROL-REC.
+           STOP RUN.
