@@ -1,405 +1,962 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.     CRTEST.
-
-           THIS PROGRAM TESTS THE FUNCTIONS OF THE
-           CRT DRIVERS USED WITH MS-COBOL.
-
-           UPDATED 10.9.83 LN
-           UPDATED 5.21.84 BZ
-
-       AUTHOR.         MICROSOFT.
-       DATE-WRITTEN.   15 FEBRUARY 1983
-       SECURITY.       NONE.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  ACCEPT-FIELDS.
-           03  IN-FIELD         PIC X(6).
-           03  IN-CHAR          PIC X.
-           03  WAIT-CHAR        PIC X.
-           03  COLOR-CHAR       PIC X  VALUE 'N'.
-               88  NO-COLOR            VALUE 'N', 'n'.
-	   03  ESC-CODE         PIC 99.
-
-       SCREEN SECTION.
-
-       01  CLEAR-SCREEN.
-           03  BLANK SCREEN.
-
-       01  BLINK-SCREEN.
-           03  BLANK SCREEN
-                   VALUE "SCREEN ATTRIBUTE TEST.".
-           03  LINE 3 HIGHLIGHT
-                   VALUE "THIS MESSAGE SHOULD BE HIGHLIGHTED.".
-           03  LINE 4 BLINK    
-                   VALUE "THIS MESSAGE SHOULD BLINK.".
-           03  LINE 5 REVERSE-VIDEO
-                   VALUE "THIS MESSAGE SHOULD BE IN REVERSE-VIDEO.".
-           03  LINE 6 UNDERLINE
-                   VALUE "THIS MESSAGE SHOULD BE UNDERLINED.".
-           03  LINE 7
-                   VALUE "THIS MESSAGE SHOULD BE IN NORMAL VIDEO.".
-
-       01  BLANK-LINE-SCREEN.
-           03  LINE 10  PIC X(80) FROM ALL "X".
-           03  LINE 11  PIC X(80) FROM ALL "X".
-           03  LINE 12  PIC X(80) FROM ALL "X".
-           03  LINE 13  PIC X(80) FROM ALL "X".
-           03  LINE 14  PIC X(80) FROM ALL "X".
-
-           03  LINE 11 COLUMN 20 BLANK LINE
-                   VALUE "B".
-           03  LINE 12 COLUMN 40 BLANK LINE
-                   VALUE "B".
-           03  LINE 13 COLUMN 60 BLANK LINE
-                   VALUE "B".
-           03  LINE 16 BLANK LINE.
-
-       01  DEFAULT-SCREEN.
-           03  BLANK SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 0.
-
-       01  REVERSE-SCREEN.
-           03  BLANK SCREEN FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
-
-       01  NEW-COLOR-SCREEN.
-           03  BLANK SCREEN FOREGROUND-COLOR 2 BACKGROUND-COLOR 1.
-
-       01  COLOR-SCREEN.
-           03  "COBOL WITH COLOR FROM MICROSOFT".
-           03  LINE 2 COLUMN 2 "REV-VIDEO" REVERSE-VIDEO.
-           03  LINE 2 COLUMN 25 "HIGHLIGHT" HIGHLIGHT.
-           03  LINE 2 COLUMN 55 "BLINKING " BLINK.
-           03  LINE 3 COLUMN 5 "FOREGD  0" FOREGROUND-COLOR 0.
-           03  LINE 4 COLUMN 6 "FOREGD  1" FOREGROUND-COLOR 1.
-           03  LINE 5 COLUMN 7 "FOREGD  2" FOREGROUND-COLOR 2.
-           03  LINE 6 COLUMN 8 "FOREGD  3" FOREGROUND-COLOR 3.
-           03  LINE 7 COLUMN 9 "FOREGD  4" FOREGROUND-COLOR 4.
-           03  LINE 8 COLUMN 10 "FOREGD  5" FOREGROUND-COLOR 5.
-           03  LINE 9 COLUMN 11 "FOREGD  6" FOREGROUND-COLOR 6.
-           03  LINE 10 COLUMN 12 "FOREGD  7" FOREGROUND-COLOR 7.
-           03  LINE 11 COLUMN 13 "FOREGD  8" FOREGROUND-COLOR 8.
-           03  LINE 12 COLUMN 14 "FOREGD  9" FOREGROUND-COLOR 9.
-           03  LINE 13 COLUMN 15 "FOREGD 10" FOREGROUND-COLOR 10.
-           03  LINE 14 COLUMN 16 "FOREGD 11" FOREGROUND-COLOR 11.
-           03  LINE 15 COLUMN 17 "FOREGD 12" FOREGROUND-COLOR 12.
-           03  LINE 16 COLUMN 18 "FOREGD 13" FOREGROUND-COLOR 13.
-           03  LINE 17 COLUMN 19 "FOREGD 14" FOREGROUND-COLOR 14.
-           03  LINE 18 COLUMN 20 "FOREGD 15" FOREGROUND-COLOR 15.
-
-           03  LINE 3 COLUMN 25 "BACKGD  0" BACKGROUND-COLOR 0.
-           03  LINE 4 COLUMN 26 "BACKGD  1" BACKGROUND-COLOR 1.
-           03  LINE 5 COLUMN 27 "BACKGD  2" BACKGROUND-COLOR 2.
-           03  LINE 6 COLUMN 28 "BACKGD  3" BACKGROUND-COLOR 3.
-           03  LINE 7 COLUMN 29 "BACKGD  4" BACKGROUND-COLOR 4.
-           03  LINE 8 COLUMN 30 "BACKGD  5" BACKGROUND-COLOR 5.
-           03  LINE 9 COLUMN 31 "BACKGD  6" BACKGROUND-COLOR 6.
-           03  LINE 10 COLUMN 32 "BACKGD  7" BACKGROUND-COLOR 7.
-           03  LINE 11 COLUMN 33 "BACKGD  8" BACKGROUND-COLOR 8.
-           03  LINE 12 COLUMN 34 "BACKGD  9" BACKGROUND-COLOR 9.
-           03  LINE 13 COLUMN 35 "BACKGD 10" BACKGROUND-COLOR 10.
-           03  LINE 14 COLUMN 36 "BACKGD 11" BACKGROUND-COLOR 11.
-           03  LINE 15 COLUMN 37 "BACKGD 12" BACKGROUND-COLOR 12.
-           03  LINE 16 COLUMN 38 "BACKGD 13" BACKGROUND-COLOR 13.
-           03  LINE 17 COLUMN 39 "BACKGD 14" BACKGROUND-COLOR 14.
-           03  LINE 18 COLUMN 40 "BACKGD 15" BACKGROUND-COLOR 15.
-
-           03  LINE 19 COLUMN 3 "FORE 0 BACK 4"
-		FOREGROUND-COLOR 0 BACKGROUND-COLOR 4.
-           03  LINE 20 COLUMN 3 "FORE 1 BACK 5"
-		FOREGROUND-COLOR 1 BACKGROUND-COLOR 5.
-           03  LINE 21 COLUMN 3 "FORE 2 BACK 6"
-		FOREGROUND-COLOR 2 BACKGROUND-COLOR 6.
-           03  LINE 22 COLUMN 3 "FORE 3 BACK 7"
-		FOREGROUND-COLOR 3 BACKGROUND-COLOR 7.
-
-           03  LINE 19 COLUMN 23 "FORE 0 BACK 4 BLINK RV"
-                BLINK REVERSE-VIDEO
-		FOREGROUND-COLOR 0 BACKGROUND-COLOR 4.
-           03  LINE 20 COLUMN 23 "FORE 1 BACK 5 BLINK RV"
-                BLINK REVERSE-VIDEO
-		FOREGROUND-COLOR 1 BACKGROUND-COLOR 5.
-           03  LINE 21 COLUMN 23 "FORE 2 BACK 6 BLINK RV"
-                BLINK REVERSE-VIDEO
-		FOREGROUND-COLOR 2 BACKGROUND-COLOR 6.
-           03  LINE 22 COLUMN 23 "FORE 3 BACK 7 BLINK RV"     
-                BLINK REVERSE-VIDEO
-		FOREGROUND-COLOR 3 BACKGROUND-COLOR 7.
-
-           03  LINE 19 COLUMN 55 "FORE 8 BACK 12 "
-		FOREGROUND-COLOR 8 BACKGROUND-COLOR 12.
-           03  LINE 20 COLUMN 55 "FORE 9 BACK 13 "
-		FOREGROUND-COLOR 9 BACKGROUND-COLOR 13.
-           03  LINE 21 COLUMN 55 "FORE 10 BACK 14"
-		FOREGROUND-COLOR 10 BACKGROUND-COLOR 14.
-           03  LINE 22 COLUMN 55 "FORE 11 BACK 15"
-		FOREGROUND-COLOR 11 BACKGROUND-COLOR 15.
-
-           03  LINE 14 COLUMN 55 "FORE 12 BACK 4"
-		FOREGROUND-COLOR 12 BACKGROUND-COLOR 4.
-           03  LINE 15 COLUMN 55 "FORE 13 BACK 5"
-		FOREGROUND-COLOR 13 BACKGROUND-COLOR 5.
-           03  LINE 16 COLUMN 55 "FORE 14 BACK 6"
-		FOREGROUND-COLOR 14 BACKGROUND-COLOR 6.
-           03  LINE 17 COLUMN 55 "FORE 15 BACK 7"
-		FOREGROUND-COLOR 15 BACKGROUND-COLOR 7.
-
-           03  LINE 19 COLUMN 76 "U.L. " UNDERLINE
-		FOREGROUND-COLOR 0 BACKGROUND-COLOR 4.
-           03  LINE 20 COLUMN 76 "R.V. " REVERSE-VIDEO
-		FOREGROUND-COLOR 1 BACKGROUND-COLOR 5.
-           03  LINE 21 COLUMN 76 "HIGH " HIGHLIGHT
-		FOREGROUND-COLOR 2 BACKGROUND-COLOR 6.
-           03  LINE 22 COLUMN 76 "HI RV"
-		HIGHLIGHT REVERSE-VIDEO
-		FOREGROUND-COLOR 3 BACKGROUND-COLOR 7.
-
-       PROCEDURE DIVISION.
-       MAIN.
-           PERFORM INITIAL-SCREEN.
-           PERFORM ERASE-TEST.
-           PERFORM POSITION-TEST.
-           PERFORM TERMINATOR-TEST.
-           PERFORM EDIT-TEST.
-           PERFORM ALARM-TEST.
-           PERFORM BLINK-TEST.
-           PERFORM BLANK-LINE-TEST.
-           PERFORM COLOR-TEST.
-           DISPLAY (22, 1) "END OF TESTS.".
-           DISPLAY " ".
-
-           STOP RUN.
-
-       INITIAL-SCREEN.
-           DISPLAY (1, 1) ERASE.
-           DISPLAY "1.  THIS PROGRAM TESTS THE CRT DRIVER.".
-           DISPLAY "2.  IF YOUR TERMINAL HAS THE ABILITY TO"
-           DISPLAY "3.  TURN THE CURSOR ON AND OFF, THEN"
-           DISPLAY "4.  YOU SHOULD SEE THE CURSOR STAY ON"
-           DISPLAY "5.  THE SCREEN ONLY WHEN ASKED TO ENTER"
-           DISPLAY "6.  DATA."
-           DISPLAY "7.".
-           DISPLAY "8.  A 24 BY 80 DISPLAY IS ASSUMED.".
-           DISPLAY "9.".
-
-
-
-       ERASE-TEST.
-           DISPLAY "10. *****************************************".
-           DISPLAY "11.".
-           DISPLAY "12. CURSOR POSITION AND ERASE TEST.".
-           DISPLAY "13. FIRST, LINES 12-24 OF THE".
-           DISPLAY "14. SCREEN SHOULD BE ERASED. THEN"
-           DISPLAY "15. THE CURSOR SHOULD HOME (TO THE"
-           DISPLAY "16. TOP LEFT CORNER) AND THE FULL"
-           DISPLAY "17. SCREEN SHOULD BE ERASED."
-
-           DISPLAY "18.".
-           DISPLAY "19. TYPE ANY CHARACTER TO CONTINUE.".
-           ACCEPT (, ) WAIT-CHAR  WITH AUTO-SKIP.
-           MOVE 12 TO LIN.
-           MOVE 1  TO COL.
-           DISPLAY (LIN,  COL) ERASE.
-           PERFORM WAIT-FOR-INPUT.  
-           MOVE 1 TO LIN.
-           DISPLAY (LIN,  COL) ERASE.
-
-           PERFORM WAIT-FOR-INPUT.
-
-
-
-
-       POSITION-TEST.
-           DISPLAY ( 1,  1) ERASE.
-           DISPLAY ( 1,  1) "GENERAL CURSOR POSITION TEST.".
-           DISPLAY ( 2,  1) "THIS TEST DISPLAYS TEXT IN THE"
-           DISPLAY ( 3,  1) "POSITIONS DESCRIBED BY THE"
-           DISPLAY ( 4,  1) "TEXT ITSELF."
-
-           PERFORM WAIT-FOR-INPUT.  
-
-           MOVE 1  TO LIN.
-           DISPLAY (LIN,  1) ERASE.
-           DISPLAY (LIN,  1) "TOP LEFT CORNER".
-           DISPLAY (24, 61) "BOTTOM RIGHT CORNER".
-           DISPLAY ( 1, 65) "TOP RIGHT CORNER".
-           DISPLAY (24,  1) "BOTTOM LEFT CORNER".
-           MOVE 28 TO COL.
-           DISPLAY (12, COL + 2) "CENTER (MORE OR LESS)".
-           DISPLAY (LIN, 35) "TOP CENTER".
-           DISPLAY (24, 34) "BOTTOM CENTER".
-           DISPLAY (12,  1) "LEFT CENTER".
-           MOVE 10  TO LIN.
-           MOVE 70 TO COL.
-           DISPLAY (LIN + 2, COL - 1) "RIGHT CENTER".
-
-           PERFORM WAIT-FOR-INPUT.
-
-
-
-
-       TERMINATOR-TEST.
-           DISPLAY (1, 1) ERASE
-                   "TERMINATOR KEY TEST.".
-
-           DISPLAY (3, 1) "THIS TESTS WHETHER THE TERMINATOR "
-                          "AND FUNCTION KEYS ARE RECOGNIZED CORRECTLY.".
-
-           DISPLAY (5, 1) "EACH TIME THE PROMPT IS GIVEN, ENTER "
-                          "ONE OF THE TERMINATOR OR FUNCTION KEYS".
-           DISPLAY (6, 5) "SUCH AS RETURN, TAB, ESC, OR BACK TAB,".
-           DISPLAY (7, 5) "DESCRIBED IN THE MS-COBOL USERS' GUIDE.".
-           DISPLAY (8, 1) "THIS PROGRAM WILL RESPOND WITH THE "
-                          "ESCAPE CODE FOR THAT KEY.".
-
-           DISPLAY (10, 1) "THE TEST WILL TERMINATE WHEN YOU ENTER "
-                          "ANY NON-SPACE KEY BEFORE THE TERMINATOR.".
-
-           MOVE SPACE TO IN-CHAR.
-           PERFORM GET-TERMINATOR
-               UNTIL IN-CHAR NOT = SPACE.
-
-       GET-TERMINATOR.
-           DISPLAY (13, 1) ERASE.
-           DISPLAY (12, 1) "ENTER TERMINATOR KEY: ".
-           ACCEPT (, ) IN-CHAR WITH PROMPT.
-           ACCEPT ESC-CODE FROM ESCAPE KEY.
-           DISPLAY (13, 1) "ESCAPE CODE IS " ESC-CODE.
-           PERFORM WAIT-FOR-INPUT.  
-
-
-
-
-
-       EDIT-TEST.
-           DISPLAY (1, 1) ERASE
-                          "EDIT KEY TEST.".
-
-           DISPLAY (3, 1) "THE FOLLOWING ABBREVIATIONS ARE USED "
-                          "TO REPRESENT THE EDITING KEYS:".
-           DISPLAY (5, 10) "[LD] = LINE (FIELD) DELETE KEY"
-                   (6, 10) "[CD] = CHARACTER DELETE KEY"
-                   (7, 10) "[BS] = BACKSPACE KEY"
-                   (8, 10) "[FS] = FORWARD SPACE KEY".
-
-           DISPLAY (10, 1) "THE MS-COBOL USERS' GUIDE DESCRIBES "
-                            "WHICH TERMINAL KEYS PERFORM ".
-           DISPLAY (11, 1) "THESE EDITING FUNCTIONS.".
-           MOVE SPACE TO IN-CHAR.
-           PERFORM GET-EDIT-FIELD 
-               UNTIL IN-CHAR NOT = SPACE.
-
-       GET-EDIT-FIELD.
-
-           DISPLAY (13, 1) ERASE
-                           "ENTER ABCDE[LD]+-XXX[CD]"
-                           "[BS][BS]W[FS]YZ    ".
-
-           MOVE SPACES TO IN-FIELD.
-           ACCEPT (, ) IN-FIELD.
-           IF  IN-FIELD NOT = "+-WXYZ"
-               DISPLAY (15, 1) "*** RESULT WAS " IN-FIELD
-               DISPLAY (16, 1) "SHOULD HAVE BEEN +-WXYZ"
-           ELSE DISPLAY (15, 1) "RESULT WAS CORRECT.".
-
-           DISPLAY (18, 1) "THIS TEST WILL TERMINATE WHEN YOU ENTER "
-                          "ANY NON-SPACE KEY HERE.".
-
-           ACCEPT (, ) IN-CHAR WITH PROMPT.
-           IF IN-CHAR NOT = SPACE
-                PERFORM WAIT-FOR-INPUT.
-
-
-
-       ALARM-TEST.
-           DISPLAY (1, 1) ERASE "ALARM ($ALARM) TEST.".
-
-           DISPLAY (3, 1) "THE AUDIBLE TONE SHOULD SOUND "
-                          "WHEN THIS MESSAGE IS PRINTED.".
-
-           DISPLAY (5, 1) "TYPE ANY CHARACTER TO CONTINUE.".
-
-           ACCEPT (, ) WAIT-CHAR  WITH AUTO-SKIP BEEP.
-
-
-
-
-       BLINK-TEST.
-           DISPLAY BLINK-SCREEN.
-           PERFORM WAIT-FOR-INPUT.
-
-
-
-
-
-       BLANK-LINE-TEST.
-           DISPLAY (1, 1) ERASE "BLANK LINE ($EOL) TEST.".
-
-           DISPLAY (3, 1) "LINES 10-14 WILL BE FILLED WITH X.".
-           DISPLAY (4, 1) "THEN LINES 11-13 SHOULD BE BLANKED "
-                          "FOLLOWING THE 'B' CHARACTER.".
-
-           DISPLAY BLANK-LINE-SCREEN.
-           PERFORM WAIT-FOR-INPUT.
-
-
-       COLOR-TEST.
-           DISPLAY (1, 1) ERASE "COLOR TEST.".
-
-           DISPLAY (3, 1) "THESE TESTS WILL DISPLAY TEXT WITH A".
-           DISPLAY (4, 1) "VARIETY OF FOREGROUND AND BACKGROUND".
-           DISPLAY (5, 1) "COLORS. THE INTEGERS USED TO PRODUCE".
-           DISPLAY (6, 1) "THE COLORS ARE INDICATED BY THE TEXT.".
-           DISPLAY (8, 1) "IF YOUR TERMINAL IS CONFIGURED WITHOUT".       
-           DISPLAY (9, 1) "COLOR SUPPORT, THE COLOR INFORMATION IS".
-           DISPLAY (10, 1) "IGNORED, AND TEXT WILL APPEAR IN A".
-           DISPLAY (11, 1) "SINGLE COLOR.".
-           DISPLAY (13, 1) "IF YOU DO NOT WISH TO RUN THESE TESTS,".
-           DISPLAY (14, 1) 'REPLY "N" OR "n" BELOW. ANY OTHER '.
-           DISPLAY (15, 1) "RESPONSES WILL RUN THE TESTS.".
-           
-           DISPLAY (17, 1)
-                  "DO YOU WISH TO RUN THE COLOR TESTS? (Y/N): ".
-           ACCEPT (, ) COLOR-CHAR  WITH AUTO-SKIP.
-           IF NOT NO-COLOR
-              PERFORM RUN-COLOR-TESTS.
-	     
-
-       RUN-COLOR-TESTS.
-             DISPLAY DEFAULT-SCREEN.
-             DISPLAY " DEFAULT SCREEN COLORS ARE NOW: ".
-             DISPLAY "   FOREGROUND 7 BACKGROUND 0 (NORMAL SCREEN)".
-             PERFORM WAIT-FOR-INPUT.
-             DISPLAY DEFAULT-SCREEN.
-             DISPLAY COLOR-SCREEN.
-             PERFORM WAIT-FOR-NEXT-SCREEN.
-             
-             DISPLAY REVERSE-SCREEN.
-             DISPLAY " DEFAULT SCREEN COLORS ARE NOW: ".
-             DISPLAY "   FOREGROUND 0 BACKGROUND 7 (REVERSE VIDEO)".
-             PERFORM WAIT-FOR-INPUT.
-             DISPLAY REVERSE-SCREEN.
-             DISPLAY COLOR-SCREEN.
-             PERFORM WAIT-FOR-NEXT-SCREEN.
-
-             DISPLAY NEW-COLOR-SCREEN.
-             DISPLAY " DEFAULT SCREEN COLORS ARE NOW: ".
-             DISPLAY "   FOREGROUND 2 BACKGROUND 1 ".
-             PERFORM WAIT-FOR-INPUT.
-             DISPLAY NEW-COLOR-SCREEN.
-             DISPLAY COLOR-SCREEN.
-             PERFORM WAIT-FOR-NEXT-SCREEN.
-             DISPLAY DEFAULT-SCREEN.
-
-        
-       WAIT-FOR-INPUT.
-           DISPLAY " ".
-           DISPLAY " ".
-           DISPLAY  "TYPE ANY CHARACTER TO CONTINUE.".
-           ACCEPT (, ) WAIT-CHAR  WITH AUTO-SKIP.
-       
-       WAIT-FOR-NEXT-SCREEN.
-           DISPLAY (24, 1 ) "TYPE ANY CHARACTER TO CONTINUE.".
-           ACCEPT (, ) WAIT-CHAR  WITH AUTO-SKIP.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CRTEST.
+
+           THIS PROGRAM TESTS THE FUNCTIONS OF THE
+           CRT DRIVERS USED WITH MS-COBOL.
+
+           UPDATED 10.9.83 LN
+           UPDATED 5.21.84 BZ
+           UPDATED 8.8.26  RESULTS LOG AND UNATTENDED BATCH MODE.
+           UPDATED 8.8.26  TERMINAL CERTIFICATION RECORD FILE.
+           UPDATED 8.8.26  CAPTURE TERMINAL ID AND OPERATOR INITIALS.
+           UPDATED 8.8.26  VALIDATE TERMINATOR ESCAPE CODES BY TABLE.
+           UPDATED 8.8.26  COLOR COMBO HISTORY AND DEGRADATION CHECK.
+           UPDATED 8.8.26  CHECKPOINT/RESTART FROM CERTFILE HISTORY.
+           UPDATED 8.8.26  CONFIRM ALARM AUDIBILITY WITH OPERATOR.
+           UPDATED 8.8.26  PER-TERMINAL-MODEL SCREEN DEFINITIONS.
+
+       AUTHOR.         MICROSOFT.
+       DATE-WRITTEN.   15 FEBRUARY 1983
+       SECURITY.       NONE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTS-LOG-FILE ASSIGN TO "CRTLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+           SELECT CERT-FILE ASSIGN TO "CERTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CERT-FILE-STATUS.
+           SELECT COLOR-HIST-FILE ASSIGN TO "COLRHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-COLOR-HIST-FILE-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "CRTEXC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULTS-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RSLOG.
+
+       FD  CERT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CERTREC.
+
+       FD  COLOR-HIST-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY COLRHIST.
+
+       FD  EXCEPTIONS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY EXCREC.
+       WORKING-STORAGE SECTION.
+       01  ACCEPT-FIELDS.
+           03  IN-FIELD         PIC X(6).
+           03  IN-CHAR          PIC X.
+           03  WAIT-CHAR        PIC X.
+           03  COLOR-CHAR       PIC X  VALUE 'N'.
+               88  NO-COLOR            VALUE 'N', 'n'.
+	   03  ESC-CODE         PIC 99.
+
+       01  BATCH-LOG-FIELDS.
+           03  WS-LOG-FILE-STATUS      PIC XX.
+               88  WS-LOG-FILE-OK             VALUE "00".
+           03  WS-LOG-FILE-OPEN-SW     PIC X  VALUE 'N'.
+               88  WS-LOG-FILE-IS-OPEN        VALUE 'Y'.
+           03  WS-CERT-FILE-STATUS     PIC XX.
+               88  WS-CERT-FILE-OK             VALUE "00".
+           03  WS-TEST-DATE            PIC 9(8).
+           03  WS-CURRENT-PARAGRAPH    PIC X(20) VALUE "ALL COMPLETE".
+           03  WS-CURRENT-OUTCOME      PIC X(4)  VALUE SPACES.
+           03  WS-CURRENT-DETAIL       PIC X(50) VALUE SPACES.
+           03  WS-TERMINATOR-ALL-PASS-SW PIC X VALUE 'Y'.
+               88  WS-TERMINATOR-ALL-PASS   VALUE 'Y'.
+           03  WS-COLOR-HIST-FILE-STATUS PIC XX.
+               88  WS-COLOR-HIST-FILE-OK      VALUE "00".
+           03  WS-EXC-FILE-STATUS        PIC XX.
+               88  WS-EXC-FILE-OK             VALUE "00".
+
+       01  WS-CHECKPOINT-FIELDS.
+           03  WS-RESUME-INDEX           PIC 9  VALUE 0.
+           03  WS-RESUME-FOUND-PARAGRAPH PIC X(20) VALUE SPACES.
+           03  WS-RESUME-PRIOR-RESULTS   PIC X(8)  VALUE SPACES.
+           03  WS-CERT-SCAN-EOF-SW       PIC X  VALUE 'N'.
+               88  WS-CERT-SCAN-EOF             VALUE 'Y'.
+           03  WS-ALARM-CONFIRM-CHAR     PIC X.
+               88  WS-ALARM-CONFIRM-NO          VALUE 'N', 'n'.
+
+       COPY ESCTAB.
+
+       01  WS-COLOR-COMBO-NAMES-VALUES.
+           03  FILLER  PIC X(10) VALUE "DEFAULT".
+           03  FILLER  PIC X(10) VALUE "REVERSE".
+           03  FILLER  PIC X(10) VALUE "NEWCOLOR".
+
+       01  WS-COLOR-COMBO-NAMES REDEFINES WS-COLOR-COMBO-NAMES-VALUES.
+           03  WS-COMBO-NAME   OCCURS 3 TIMES  PIC X(10).
+
+       01  WS-COLOR-COMBO-FG-BG-VALUES.
+           03  FILLER  PIC 9 VALUE 7.
+           03  FILLER  PIC 9 VALUE 0.
+           03  FILLER  PIC 9 VALUE 0.
+           03  FILLER  PIC 9 VALUE 7.
+           03  FILLER  PIC 9 VALUE 2.
+           03  FILLER  PIC 9 VALUE 1.
+
+       01  WS-COLOR-COMBO-FG-BG REDEFINES WS-COLOR-COMBO-FG-BG-VALUES.
+           03  WS-COMBO-FG-BG  OCCURS 3 TIMES.
+               05  WS-COMBO-FOREGROUND     PIC 9.
+               05  WS-COMBO-BACKGROUND     PIC 9.
+
+       01  WS-COLOR-TEST-FIELDS.
+           03  WS-COMBO-IDX               PIC 9.
+           03  WS-PRIOR-COLOR-RESULT      OCCURS 3 TIMES PIC X.
+           03  WS-COLOR-COMBO-RESULT      OCCURS 3 TIMES PIC X.
+           03  WS-COLOR-HIST-EOF-SW       PIC X VALUE 'N'.
+               88  WS-COLOR-HIST-EOF             VALUE 'Y'.
+           03  WS-COLOR-ANY-FAIL-SW       PIC X VALUE 'N'.
+               88  WS-COLOR-ANY-FAIL             VALUE 'Y'.
+           03  WS-COLOR-CONFIRM-CHAR      PIC X.
+               88  WS-COLOR-CONFIRM-NO           VALUE 'N', 'n'.
+
+       SCREEN SECTION.
+
+       01  CLEAR-SCREEN.
+           03  BLANK SCREEN.
+
+       01  BLINK-SCREEN.
+           03  BLANK SCREEN
+                   VALUE "SCREEN ATTRIBUTE TEST.".
+           03  LINE 3 HIGHLIGHT
+                   VALUE "THIS MESSAGE SHOULD BE HIGHLIGHTED.".
+           03  LINE 4 BLINK    
+                   VALUE "THIS MESSAGE SHOULD BLINK.".
+           03  LINE 5 REVERSE-VIDEO
+                   VALUE "THIS MESSAGE SHOULD BE IN REVERSE-VIDEO.".
+           03  LINE 6 UNDERLINE
+                   VALUE "THIS MESSAGE SHOULD BE UNDERLINED.".
+           03  LINE 7
+                   VALUE "THIS MESSAGE SHOULD BE IN NORMAL VIDEO.".
+
+       01  BASIC-ATTR-SCREEN.
+           03  BLANK SCREEN
+                   VALUE "SCREEN ATTRIBUTE TEST.".
+           03  LINE 3 HIGHLIGHT
+                   VALUE "THIS MESSAGE SHOULD BE HIGHLIGHTED.".
+           03  LINE 4
+                   VALUE "BLINK NOT SUPPORTED ON THIS TERMINAL TYPE.".
+           03  LINE 5 REVERSE-VIDEO
+                   VALUE "THIS MESSAGE SHOULD BE IN REVERSE-VIDEO.".
+           03  LINE 6 UNDERLINE
+                   VALUE "THIS MESSAGE SHOULD BE UNDERLINED.".
+           03  LINE 7
+                   VALUE "THIS MESSAGE SHOULD BE IN NORMAL VIDEO.".
+
+       01  MONO-ATTR-SCREEN.
+           03  BLANK SCREEN
+                   VALUE "SCREEN ATTRIBUTE TEST.".
+           03  LINE 3
+                   VALUE "HIGHLIGHT/BLINK/REVERSE-VIDEO/UNDERLINE".
+           03  LINE 4
+                   VALUE "ARE NOT SUPPORTED ON THIS TERMINAL TYPE.".
+           03  LINE 5
+                   VALUE "THIS MESSAGE SHOULD BE IN NORMAL VIDEO.".
+
+       01  BLANK-LINE-SCREEN.
+           03  LINE 10  PIC X(80) FROM ALL "X".
+           03  LINE 11  PIC X(80) FROM ALL "X".
+           03  LINE 12  PIC X(80) FROM ALL "X".
+           03  LINE 13  PIC X(80) FROM ALL "X".
+           03  LINE 14  PIC X(80) FROM ALL "X".
+
+           03  LINE 11 COLUMN 20 BLANK LINE
+                   VALUE "B".
+           03  LINE 12 COLUMN 40 BLANK LINE
+                   VALUE "B".
+           03  LINE 13 COLUMN 60 BLANK LINE
+                   VALUE "B".
+           03  LINE 16 BLANK LINE.
+
+       01  DEFAULT-SCREEN.
+           03  BLANK SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 0.
+
+       01  REVERSE-SCREEN.
+           03  BLANK SCREEN FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+
+       01  NEW-COLOR-SCREEN.
+           03  BLANK SCREEN FOREGROUND-COLOR 2 BACKGROUND-COLOR 1.
+
+       01  COLOR-SCREEN.
+           03  "COBOL WITH COLOR FROM MICROSOFT".
+           03  LINE 2 COLUMN 2 "REV-VIDEO" REVERSE-VIDEO.
+           03  LINE 2 COLUMN 25 "HIGHLIGHT" HIGHLIGHT.
+           03  LINE 2 COLUMN 55 "BLINKING " BLINK.
+           03  LINE 3 COLUMN 5 "FOREGD  0" FOREGROUND-COLOR 0.
+           03  LINE 4 COLUMN 6 "FOREGD  1" FOREGROUND-COLOR 1.
+           03  LINE 5 COLUMN 7 "FOREGD  2" FOREGROUND-COLOR 2.
+           03  LINE 6 COLUMN 8 "FOREGD  3" FOREGROUND-COLOR 3.
+           03  LINE 7 COLUMN 9 "FOREGD  4" FOREGROUND-COLOR 4.
+           03  LINE 8 COLUMN 10 "FOREGD  5" FOREGROUND-COLOR 5.
+           03  LINE 9 COLUMN 11 "FOREGD  6" FOREGROUND-COLOR 6.
+           03  LINE 10 COLUMN 12 "FOREGD  7" FOREGROUND-COLOR 7.
+           03  LINE 11 COLUMN 13 "FOREGD  8" FOREGROUND-COLOR 8.
+           03  LINE 12 COLUMN 14 "FOREGD  9" FOREGROUND-COLOR 9.
+           03  LINE 13 COLUMN 15 "FOREGD 10" FOREGROUND-COLOR 10.
+           03  LINE 14 COLUMN 16 "FOREGD 11" FOREGROUND-COLOR 11.
+           03  LINE 15 COLUMN 17 "FOREGD 12" FOREGROUND-COLOR 12.
+           03  LINE 16 COLUMN 18 "FOREGD 13" FOREGROUND-COLOR 13.
+           03  LINE 17 COLUMN 19 "FOREGD 14" FOREGROUND-COLOR 14.
+           03  LINE 18 COLUMN 20 "FOREGD 15" FOREGROUND-COLOR 15.
+
+           03  LINE 3 COLUMN 25 "BACKGD  0" BACKGROUND-COLOR 0.
+           03  LINE 4 COLUMN 26 "BACKGD  1" BACKGROUND-COLOR 1.
+           03  LINE 5 COLUMN 27 "BACKGD  2" BACKGROUND-COLOR 2.
+           03  LINE 6 COLUMN 28 "BACKGD  3" BACKGROUND-COLOR 3.
+           03  LINE 7 COLUMN 29 "BACKGD  4" BACKGROUND-COLOR 4.
+           03  LINE 8 COLUMN 30 "BACKGD  5" BACKGROUND-COLOR 5.
+           03  LINE 9 COLUMN 31 "BACKGD  6" BACKGROUND-COLOR 6.
+           03  LINE 10 COLUMN 32 "BACKGD  7" BACKGROUND-COLOR 7.
+           03  LINE 11 COLUMN 33 "BACKGD  8" BACKGROUND-COLOR 8.
+           03  LINE 12 COLUMN 34 "BACKGD  9" BACKGROUND-COLOR 9.
+           03  LINE 13 COLUMN 35 "BACKGD 10" BACKGROUND-COLOR 10.
+           03  LINE 14 COLUMN 36 "BACKGD 11" BACKGROUND-COLOR 11.
+           03  LINE 15 COLUMN 37 "BACKGD 12" BACKGROUND-COLOR 12.
+           03  LINE 16 COLUMN 38 "BACKGD 13" BACKGROUND-COLOR 13.
+           03  LINE 17 COLUMN 39 "BACKGD 14" BACKGROUND-COLOR 14.
+           03  LINE 18 COLUMN 40 "BACKGD 15" BACKGROUND-COLOR 15.
+
+           03  LINE 19 COLUMN 3 "FORE 0 BACK 4"
+		FOREGROUND-COLOR 0 BACKGROUND-COLOR 4.
+           03  LINE 20 COLUMN 3 "FORE 1 BACK 5"
+		FOREGROUND-COLOR 1 BACKGROUND-COLOR 5.
+           03  LINE 21 COLUMN 3 "FORE 2 BACK 6"
+		FOREGROUND-COLOR 2 BACKGROUND-COLOR 6.
+           03  LINE 22 COLUMN 3 "FORE 3 BACK 7"
+		FOREGROUND-COLOR 3 BACKGROUND-COLOR 7.
+
+           03  LINE 19 COLUMN 23 "FORE 0 BACK 4 BLINK RV"
+                BLINK REVERSE-VIDEO
+		FOREGROUND-COLOR 0 BACKGROUND-COLOR 4.
+           03  LINE 20 COLUMN 23 "FORE 1 BACK 5 BLINK RV"
+                BLINK REVERSE-VIDEO
+		FOREGROUND-COLOR 1 BACKGROUND-COLOR 5.
+           03  LINE 21 COLUMN 23 "FORE 2 BACK 6 BLINK RV"
+                BLINK REVERSE-VIDEO
+		FOREGROUND-COLOR 2 BACKGROUND-COLOR 6.
+           03  LINE 22 COLUMN 23 "FORE 3 BACK 7 BLINK RV"     
+                BLINK REVERSE-VIDEO
+		FOREGROUND-COLOR 3 BACKGROUND-COLOR 7.
+
+           03  LINE 19 COLUMN 55 "FORE 8 BACK 12 "
+		FOREGROUND-COLOR 8 BACKGROUND-COLOR 12.
+           03  LINE 20 COLUMN 55 "FORE 9 BACK 13 "
+		FOREGROUND-COLOR 9 BACKGROUND-COLOR 13.
+           03  LINE 21 COLUMN 55 "FORE 10 BACK 14"
+		FOREGROUND-COLOR 10 BACKGROUND-COLOR 14.
+           03  LINE 22 COLUMN 55 "FORE 11 BACK 15"
+		FOREGROUND-COLOR 11 BACKGROUND-COLOR 15.
+
+           03  LINE 14 COLUMN 55 "FORE 12 BACK 4"
+		FOREGROUND-COLOR 12 BACKGROUND-COLOR 4.
+           03  LINE 15 COLUMN 55 "FORE 13 BACK 5"
+		FOREGROUND-COLOR 13 BACKGROUND-COLOR 5.
+           03  LINE 16 COLUMN 55 "FORE 14 BACK 6"
+		FOREGROUND-COLOR 14 BACKGROUND-COLOR 6.
+           03  LINE 17 COLUMN 55 "FORE 15 BACK 7"
+		FOREGROUND-COLOR 15 BACKGROUND-COLOR 7.
+
+           03  LINE 19 COLUMN 76 "U.L. " UNDERLINE
+		FOREGROUND-COLOR 0 BACKGROUND-COLOR 4.
+           03  LINE 20 COLUMN 76 "R.V. " REVERSE-VIDEO
+		FOREGROUND-COLOR 1 BACKGROUND-COLOR 5.
+           03  LINE 21 COLUMN 76 "HIGH " HIGHLIGHT
+		FOREGROUND-COLOR 2 BACKGROUND-COLOR 6.
+           03  LINE 22 COLUMN 76 "HI RV"
+		HIGHLIGHT REVERSE-VIDEO
+		FOREGROUND-COLOR 3 BACKGROUND-COLOR 7.
+
+       LINKAGE SECTION.
+           COPY BATCHLNK.
+
+       PROCEDURE DIVISION USING BATCH-CONTROL-REC.
+       MAIN.
+           ACCEPT WS-TEST-DATE FROM DATE YYYYMMDD.
+           PERFORM OPEN-RESULTS-LOG.
+           PERFORM INITIAL-SCREEN.
+           PERFORM DETERMINE-RESUME-POINT.
+           PERFORM INITIALIZE-CERT-RECORD.
+           IF WS-RESUME-INDEX > 0
+               MOVE WS-RESUME-PRIOR-RESULTS TO CERT-RESULTS
+               IF BC-BATCH-MODE
+                   DISPLAY "RESUMING TERMINAL " BC-TERMINAL-ID
+                           " AFTER " WS-RESUME-FOUND-PARAGRAPH
+               ELSE
+                   DISPLAY (20, 1) "RESUMING TERMINAL " BC-TERMINAL-ID
+                           " AFTER " WS-RESUME-FOUND-PARAGRAPH
+               END-IF
+           END-IF.
+           IF WS-RESUME-INDEX < 1 PERFORM ERASE-TEST END-IF.
+           IF WS-RESUME-INDEX < 2 PERFORM POSITION-TEST END-IF.
+           IF WS-RESUME-INDEX < 3 PERFORM TERMINATOR-TEST END-IF.
+           IF WS-RESUME-INDEX < 4 PERFORM EDIT-TEST END-IF.
+           IF WS-RESUME-INDEX < 5 PERFORM ALARM-TEST END-IF.
+           IF WS-RESUME-INDEX < 6 PERFORM BLINK-TEST END-IF.
+           IF WS-RESUME-INDEX < 7 PERFORM BLANK-LINE-TEST END-IF.
+           IF WS-RESUME-INDEX < 8 PERFORM COLOR-TEST END-IF.
+           IF BC-BATCH-MODE
+               DISPLAY "END OF TESTS. TERMINAL " BC-TERMINAL-ID
+           ELSE
+               DISPLAY (22, 1) "END OF TESTS. TERMINAL " BC-TERMINAL-ID
+                       "  OPERATOR " BC-OPERATOR-INITIALS
+               DISPLAY " "
+           END-IF.
+           PERFORM CLOSE-RESULTS-LOG.
+           MOVE 'Y' TO CERT-RUN-COMPLETE-FLAG.
+           PERFORM WRITE-CERT-RECORD.
+
+           GOBACK.
+
+       OPEN-RESULTS-LOG.
+           IF BC-BATCH-MODE
+               OPEN EXTEND RESULTS-LOG-FILE
+               IF NOT WS-LOG-FILE-OK
+                   OPEN OUTPUT RESULTS-LOG-FILE
+               END-IF
+               SET WS-LOG-FILE-IS-OPEN TO TRUE
+           END-IF.
+
+       CLOSE-RESULTS-LOG.
+           IF WS-LOG-FILE-IS-OPEN
+               CLOSE RESULTS-LOG-FILE
+           END-IF.
+
+       INITIALIZE-CERT-RECORD.
+           MOVE SPACES           TO CERT-RECORD.
+           MOVE BC-TERMINAL-ID   TO CERT-TERMINAL-ID.
+           MOVE BC-OPERATOR-INITIALS TO CERT-OPERATOR-INITIALS.
+           MOVE BC-TERMINAL-TYPE TO CERT-TERMINAL-TYPE.
+           MOVE WS-TEST-DATE     TO CERT-TEST-DATE.
+
+       WRITE-CERT-RECORD.
+           MOVE WS-CURRENT-PARAGRAPH TO CERT-LAST-PARAGRAPH.
+           OPEN EXTEND CERT-FILE.
+           IF NOT WS-CERT-FILE-OK
+               OPEN OUTPUT CERT-FILE
+           END-IF.
+           WRITE CERT-RECORD.
+           CLOSE CERT-FILE.
+
+       DETERMINE-RESUME-POINT.
+           IF BC-RESUME-PARAGRAPH NOT = SPACES
+               MOVE BC-RESUME-PARAGRAPH TO WS-RESUME-FOUND-PARAGRAPH
+               PERFORM SCAN-CERT-FILE-FOR-PRIOR-RESULTS
+           ELSE
+               PERFORM SCAN-CERT-FILE-FOR-RESUME
+           END-IF.
+           PERFORM MAP-PARAGRAPH-TO-RESUME-INDEX.
+
+       SCAN-CERT-FILE-FOR-PRIOR-RESULTS.
+           MOVE 'N'    TO WS-CERT-SCAN-EOF-SW.
+           MOVE SPACES TO WS-RESUME-PRIOR-RESULTS.
+           OPEN INPUT CERT-FILE.
+           IF WS-CERT-FILE-OK
+               PERFORM READ-CERT-FILE-FOR-RESUME
+               PERFORM UNTIL WS-CERT-SCAN-EOF
+                   IF CERT-TERMINAL-ID = BC-TERMINAL-ID
+                       MOVE CERT-RESULTS TO WS-RESUME-PRIOR-RESULTS
+                   END-IF
+                   PERFORM READ-CERT-FILE-FOR-RESUME
+               END-PERFORM
+               CLOSE CERT-FILE
+           END-IF.
+
+       SCAN-CERT-FILE-FOR-RESUME.
+           MOVE 'N'    TO WS-CERT-SCAN-EOF-SW.
+           MOVE SPACES TO WS-RESUME-FOUND-PARAGRAPH.
+           MOVE SPACES TO WS-RESUME-PRIOR-RESULTS.
+           OPEN INPUT CERT-FILE.
+           IF WS-CERT-FILE-OK
+               PERFORM READ-CERT-FILE-FOR-RESUME
+               PERFORM UNTIL WS-CERT-SCAN-EOF
+                   IF CERT-TERMINAL-ID = BC-TERMINAL-ID
+                       IF CERT-RUN-COMPLETE-FLAG = 'Y'
+                           MOVE SPACES TO WS-RESUME-FOUND-PARAGRAPH
+                           MOVE SPACES TO WS-RESUME-PRIOR-RESULTS
+                       ELSE
+                           MOVE CERT-LAST-PARAGRAPH
+                               TO WS-RESUME-FOUND-PARAGRAPH
+                           MOVE CERT-RESULTS
+                               TO WS-RESUME-PRIOR-RESULTS
+                       END-IF
+                   END-IF
+                   PERFORM READ-CERT-FILE-FOR-RESUME
+               END-PERFORM
+               CLOSE CERT-FILE
+           END-IF.
+
+       READ-CERT-FILE-FOR-RESUME.
+           READ CERT-FILE
+               AT END MOVE 'Y' TO WS-CERT-SCAN-EOF-SW
+           END-READ.
+
+       MAP-PARAGRAPH-TO-RESUME-INDEX.
+           EVALUATE WS-RESUME-FOUND-PARAGRAPH
+               WHEN "ERASE-TEST"
+                   MOVE 1 TO WS-RESUME-INDEX
+               WHEN "POSITION-TEST"
+                   MOVE 2 TO WS-RESUME-INDEX
+               WHEN "TERMINATOR-TEST"
+                   MOVE 3 TO WS-RESUME-INDEX
+               WHEN "EDIT-TEST"
+                   MOVE 4 TO WS-RESUME-INDEX
+               WHEN "ALARM-TEST"
+                   MOVE 5 TO WS-RESUME-INDEX
+               WHEN "BLINK-TEST"
+                   MOVE 6 TO WS-RESUME-INDEX
+               WHEN "BLANK-LINE-TEST"
+                   MOVE 7 TO WS-RESUME-INDEX
+               WHEN "COLOR-TEST"
+                   MOVE 8 TO WS-RESUME-INDEX
+               WHEN OTHER
+                   MOVE 0 TO WS-RESUME-INDEX
+           END-EVALUATE.
+
+       RECORD-SUBTEST-OUTCOME.
+           PERFORM SET-CERT-FLAG-FOR-CURRENT-TEST.
+           PERFORM WRITE-CERT-RECORD.
+           IF BC-BATCH-MODE
+               PERFORM WRITE-RESULTS-LOG-RECORD
+           END-IF.
+
+       SET-CERT-FLAG-FOR-CURRENT-TEST.
+           EVALUATE WS-CURRENT-PARAGRAPH
+               WHEN "ERASE-TEST"
+                   MOVE WS-CURRENT-OUTCOME(1:1) TO CERT-ERASE-FLAG
+               WHEN "POSITION-TEST"
+                   MOVE WS-CURRENT-OUTCOME(1:1) TO CERT-POSITION-FLAG
+               WHEN "TERMINATOR-TEST"
+                   MOVE WS-CURRENT-OUTCOME(1:1) TO CERT-TERMINATOR-FLAG
+               WHEN "EDIT-TEST"
+                   MOVE WS-CURRENT-OUTCOME(1:1) TO CERT-EDIT-FLAG
+               WHEN "ALARM-TEST"
+                   MOVE WS-CURRENT-OUTCOME(1:1) TO CERT-ALARM-FLAG
+               WHEN "BLINK-TEST"
+                   MOVE WS-CURRENT-OUTCOME(1:1) TO CERT-BLINK-FLAG
+               WHEN "BLANK-LINE-TEST"
+                   MOVE WS-CURRENT-OUTCOME(1:1) TO CERT-BLANKLINE-FLAG
+               WHEN "COLOR-TEST"
+                   MOVE WS-CURRENT-OUTCOME(1:1) TO CERT-COLOR-FLAG
+           END-EVALUATE.
+
+       WRITE-RESULTS-LOG-RECORD.
+           MOVE BC-TERMINAL-ID       TO RL-TERMINAL-ID.
+           MOVE WS-TEST-DATE         TO RL-TEST-DATE.
+           MOVE WS-CURRENT-PARAGRAPH TO RL-PARAGRAPH.
+           MOVE WS-CURRENT-OUTCOME   TO RL-OUTCOME.
+           MOVE WS-CURRENT-DETAIL    TO RL-DETAIL.
+           WRITE RESULTS-LOG-RECORD.
+
+       INITIAL-SCREEN.
+           DISPLAY (1, 1) ERASE.
+           DISPLAY "1.  THIS PROGRAM TESTS THE CRT DRIVER.".
+           DISPLAY "2.  IF YOUR TERMINAL HAS THE ABILITY TO"
+           DISPLAY "3.  TURN THE CURSOR ON AND OFF, THEN"
+           DISPLAY "4.  YOU SHOULD SEE THE CURSOR STAY ON"
+           DISPLAY "5.  THE SCREEN ONLY WHEN ASKED TO ENTER"
+           DISPLAY "6.  DATA."
+           DISPLAY "7.".
+           DISPLAY "8.  A 24 BY 80 DISPLAY IS ASSUMED.".
+           DISPLAY "9.".
+
+           IF BC-INTERACTIVE-MODE
+               DISPLAY " "
+               DISPLAY "ENTER TERMINAL ID (UP TO 8 CHARACTERS): "
+               ACCEPT BC-TERMINAL-ID
+               DISPLAY "ENTER YOUR OPERATOR INITIALS: "
+               ACCEPT BC-OPERATOR-INITIALS
+               DISPLAY "ENTER TERMINAL TYPE - FULL, BASC, OR MONO "
+                       "(BLANK = FULL): "
+               ACCEPT BC-TERMINAL-TYPE
+           END-IF.
+
+
+
+       ERASE-TEST.
+           MOVE "ERASE-TEST"        TO WS-CURRENT-PARAGRAPH.
+           MOVE "VIEW"              TO WS-CURRENT-OUTCOME.
+           MOVE "VISUAL CHECK ONLY - NOT MACHINE VERIFIABLE"
+                                    TO WS-CURRENT-DETAIL.
+           DISPLAY "10. *****************************************".
+           DISPLAY "11.".
+           DISPLAY "12. CURSOR POSITION AND ERASE TEST.".
+           DISPLAY "13. FIRST, LINES 12-24 OF THE".
+           DISPLAY "14. SCREEN SHOULD BE ERASED. THEN"
+           DISPLAY "15. THE CURSOR SHOULD HOME (TO THE"
+           DISPLAY "16. TOP LEFT CORNER) AND THE FULL"
+           DISPLAY "17. SCREEN SHOULD BE ERASED."
+
+           DISPLAY "18.".
+           IF BC-INTERACTIVE-MODE
+               DISPLAY "19. TYPE ANY CHARACTER TO CONTINUE."
+               ACCEPT (, ) WAIT-CHAR  WITH AUTO-SKIP
+           END-IF.
+           MOVE 12 TO LIN.
+           MOVE 1  TO COL.
+           DISPLAY (LIN,  COL) ERASE.
+           PERFORM WAIT-FOR-INPUT.  
+           MOVE 1 TO LIN.
+           DISPLAY (LIN,  COL) ERASE.
+
+           PERFORM WAIT-FOR-INPUT.
+           PERFORM RECORD-SUBTEST-OUTCOME.
+
+
+
+
+       POSITION-TEST.
+           MOVE "POSITION-TEST"     TO WS-CURRENT-PARAGRAPH.
+           MOVE "VIEW"              TO WS-CURRENT-OUTCOME.
+           MOVE "VISUAL CHECK ONLY - NOT MACHINE VERIFIABLE"
+                                    TO WS-CURRENT-DETAIL.
+           DISPLAY ( 1,  1) ERASE.
+           DISPLAY ( 1,  1) "GENERAL CURSOR POSITION TEST.".
+           DISPLAY ( 2,  1) "THIS TEST DISPLAYS TEXT IN THE"
+           DISPLAY ( 3,  1) "POSITIONS DESCRIBED BY THE"
+           DISPLAY ( 4,  1) "TEXT ITSELF."
+
+           PERFORM WAIT-FOR-INPUT.  
+
+           MOVE 1  TO LIN.
+           DISPLAY (LIN,  1) ERASE.
+           DISPLAY (LIN,  1) "TOP LEFT CORNER".
+           DISPLAY (24, 61) "BOTTOM RIGHT CORNER".
+           DISPLAY ( 1, 65) "TOP RIGHT CORNER".
+           DISPLAY (24,  1) "BOTTOM LEFT CORNER".
+           MOVE 28 TO COL.
+           DISPLAY (12, COL + 2) "CENTER (MORE OR LESS)".
+           DISPLAY (LIN, 35) "TOP CENTER".
+           DISPLAY (24, 34) "BOTTOM CENTER".
+           DISPLAY (12,  1) "LEFT CENTER".
+           MOVE 10  TO LIN.
+           MOVE 70 TO COL.
+           DISPLAY (LIN + 2, COL - 1) "RIGHT CENTER".
+
+           PERFORM WAIT-FOR-INPUT.
+           PERFORM RECORD-SUBTEST-OUTCOME.
+
+
+
+
+       TERMINATOR-TEST.
+           MOVE "TERMINATOR-TEST"   TO WS-CURRENT-PARAGRAPH.
+           MOVE "VIEW"              TO WS-CURRENT-OUTCOME.
+           MOVE "VISUAL CHECK ONLY - NOT MACHINE VERIFIABLE"
+                                    TO WS-CURRENT-DETAIL.
+           DISPLAY (1, 1) ERASE
+                   "TERMINATOR KEY TEST.".
+
+           DISPLAY (3, 1) "THIS TESTS WHETHER THE TERMINATOR "
+                          "AND FUNCTION KEYS ARE RECOGNIZED CORRECTLY.".
+
+           DISPLAY (5, 1) "EACH TIME THE PROMPT IS GIVEN, ENTER "
+                          "ONE OF THE TERMINATOR OR FUNCTION KEYS".
+           DISPLAY (6, 5) "SUCH AS RETURN, TAB, ESC, OR BACK TAB,".
+           DISPLAY (7, 5) "DESCRIBED IN THE MS-COBOL USERS' GUIDE.".
+           DISPLAY (8, 1) "THIS PROGRAM WILL RESPOND WITH THE "
+                          "ESCAPE CODE FOR THAT KEY.".
+
+           DISPLAY (10, 1) "THE TEST WILL TERMINATE WHEN YOU ENTER "
+                          "ANY NON-SPACE KEY BEFORE THE TERMINATOR.".
+
+           MOVE "Y" TO WS-TERMINATOR-ALL-PASS-SW.
+           MOVE SPACE TO IN-CHAR.
+           PERFORM GET-TERMINATOR
+               VARYING EK-IDX FROM 1 BY 1
+               UNTIL EK-IDX > 4 OR IN-CHAR NOT = SPACE.
+
+           IF NOT BC-BATCH-MODE
+               IF EK-IDX < 5
+                   MOVE "FAIL"      TO WS-CURRENT-OUTCOME
+                   MOVE "OPERATOR EXITED BEFORE ALL KEYS WERE TESTED"
+                                    TO WS-CURRENT-DETAIL
+               ELSE
+                   IF WS-TERMINATOR-ALL-PASS
+                       MOVE "PASS"      TO WS-CURRENT-OUTCOME
+                       MOVE "ALL TERMINATOR/FUNCTION KEYS MATCHED TABLE"
+                                        TO WS-CURRENT-DETAIL
+                   ELSE
+                       MOVE "FAIL"      TO WS-CURRENT-OUTCOME
+                       MOVE "SOME KEYS DID NOT MATCH EXPECTED CODE"
+                                        TO WS-CURRENT-DETAIL
+                   END-IF
+               END-IF
+               PERFORM RECORD-SUBTEST-OUTCOME
+           END-IF.
+
+       GET-TERMINATOR.
+           IF BC-BATCH-MODE
+               MOVE "SKIP"          TO WS-CURRENT-OUTCOME
+               MOVE "NO OPERATOR - TERMINATOR KEY NOT EXERCISED"
+                                    TO WS-CURRENT-DETAIL
+               MOVE "X"             TO IN-CHAR
+               PERFORM RECORD-SUBTEST-OUTCOME
+           ELSE
+               DISPLAY (13, 1) ERASE
+               DISPLAY (12, 1) "ENTER THE " EK-KEY-NAME(EK-IDX)
+                               " KEY: "
+               ACCEPT (, ) IN-CHAR WITH PROMPT
+               ACCEPT ESC-CODE FROM ESCAPE KEY
+               IF ESC-CODE = EK-EXPECTED-CODE(EK-IDX)
+                   DISPLAY (13, 1) "ESCAPE CODE " ESC-CODE
+                           " - MATCHES EXPECTED CODE. OK."
+               ELSE
+                   MOVE "N" TO WS-TERMINATOR-ALL-PASS-SW
+                   DISPLAY (13, 1) "ESCAPE CODE " ESC-CODE
+                           " - EXPECTED " EK-EXPECTED-CODE(EK-IDX)
+                           ". MISMATCH."
+               END-IF
+               PERFORM WAIT-FOR-INPUT
+           END-IF.
+
+
+
+
+
+       EDIT-TEST.
+           MOVE "EDIT-TEST"         TO WS-CURRENT-PARAGRAPH.
+           DISPLAY (1, 1) ERASE
+                          "EDIT KEY TEST.".
+
+           DISPLAY (3, 1) "THE FOLLOWING ABBREVIATIONS ARE USED "
+                          "TO REPRESENT THE EDITING KEYS:".
+           DISPLAY (5, 10) "[LD] = LINE (FIELD) DELETE KEY"
+                   (6, 10) "[CD] = CHARACTER DELETE KEY"
+                   (7, 10) "[BS] = BACKSPACE KEY"
+                   (8, 10) "[FS] = FORWARD SPACE KEY".
+
+           DISPLAY (10, 1) "THE MS-COBOL USERS' GUIDE DESCRIBES "
+                            "WHICH TERMINAL KEYS PERFORM ".
+           DISPLAY (11, 1) "THESE EDITING FUNCTIONS.".
+           MOVE SPACE TO IN-CHAR.
+           PERFORM GET-EDIT-FIELD 
+               UNTIL IN-CHAR NOT = SPACE.
+
+       GET-EDIT-FIELD.
+           IF BC-BATCH-MODE
+               MOVE "SKIP"          TO WS-CURRENT-OUTCOME
+               MOVE "NO OPERATOR - EDIT KEYS NOT EXERCISED"
+                                    TO WS-CURRENT-DETAIL
+               MOVE "X"             TO IN-CHAR
+               PERFORM RECORD-SUBTEST-OUTCOME
+           ELSE
+               DISPLAY (13, 1) ERASE
+                               "ENTER ABCDE[LD]+-XXX[CD]"
+                               "[BS][BS]W[FS]YZ    "
+
+               MOVE SPACES TO IN-FIELD
+               ACCEPT (, ) IN-FIELD
+               IF  IN-FIELD NOT = "+-WXYZ"
+                   MOVE "FAIL"          TO WS-CURRENT-OUTCOME
+                   MOVE IN-FIELD        TO WS-CURRENT-DETAIL
+                   DISPLAY (15, 1) "*** RESULT WAS " IN-FIELD
+                   DISPLAY (16, 1) "SHOULD HAVE BEEN +-WXYZ"
+               ELSE
+                   MOVE "PASS"          TO WS-CURRENT-OUTCOME
+                   MOVE "RESULT WAS CORRECT"  TO WS-CURRENT-DETAIL
+                   DISPLAY (15, 1) "RESULT WAS CORRECT."
+               END-IF
+
+               DISPLAY (18, 1) "THIS TEST WILL TERMINATE WHEN YOU "
+                      "ENTER ANY NON-SPACE KEY HERE."
+
+               ACCEPT (, ) IN-CHAR WITH PROMPT
+               IF IN-CHAR NOT = SPACE
+                    PERFORM WAIT-FOR-INPUT
+                    PERFORM RECORD-SUBTEST-OUTCOME
+               END-IF
+           END-IF.
+
+
+
+       ALARM-TEST.
+           MOVE "ALARM-TEST"        TO WS-CURRENT-PARAGRAPH.
+           DISPLAY (1, 1) ERASE "ALARM ($ALARM) TEST.".
+
+           DISPLAY (3, 1) "THE AUDIBLE TONE SHOULD SOUND "
+                          "WHEN THIS MESSAGE IS PRINTED.".
+
+           IF BC-BATCH-MODE
+               MOVE "SKIP"          TO WS-CURRENT-OUTCOME
+               MOVE "NO OPERATOR - ALARM AUDIBILITY NOT CONFIRMED"
+                                    TO WS-CURRENT-DETAIL
+               PERFORM RECORD-SUBTEST-OUTCOME
+           ELSE
+               DISPLAY (5, 1) "TYPE ANY CHARACTER TO CONTINUE."
+               ACCEPT (, ) WAIT-CHAR  WITH AUTO-SKIP BEEP
+               DISPLAY (7, 1)
+                   "DID YOU HEAR THE ALARM SOUND? (Y/N): "
+               ACCEPT (, ) WS-ALARM-CONFIRM-CHAR WITH AUTO-SKIP
+               IF WS-ALARM-CONFIRM-NO
+                   MOVE "FAIL"      TO WS-CURRENT-OUTCOME
+                   MOVE "OPERATOR DID NOT HEAR THE ALARM"
+                                    TO WS-CURRENT-DETAIL
+                   MOVE BC-TERMINAL-ID TO EXC-TERMINAL-ID
+                   MOVE WS-TEST-DATE   TO EXC-TEST-DATE
+                   MOVE "ALARM-TEST"   TO EXC-SOURCE
+                   MOVE "OPERATOR DID NOT HEAR THE ALARM ($ALARM)"
+                                       TO EXC-DESCRIPTION
+                   PERFORM WRITE-EXCEPTION-RECORD
+               ELSE
+                   MOVE "PASS"      TO WS-CURRENT-OUTCOME
+                   MOVE "OPERATOR CONFIRMED THE ALARM WAS HEARD"
+                                    TO WS-CURRENT-DETAIL
+               END-IF
+               PERFORM RECORD-SUBTEST-OUTCOME
+           END-IF.
+
+
+
+
+       BLINK-TEST.
+           MOVE "BLINK-TEST"        TO WS-CURRENT-PARAGRAPH.
+           MOVE "VIEW"              TO WS-CURRENT-OUTCOME.
+           MOVE "VISUAL CHECK ONLY - NOT MACHINE VERIFIABLE"
+                                    TO WS-CURRENT-DETAIL.
+           EVALUATE TRUE
+               WHEN BC-FULL-CRT
+                   DISPLAY BLINK-SCREEN
+               WHEN BC-BASIC-CRT
+                   DISPLAY BASIC-ATTR-SCREEN
+               WHEN BC-MONO-CRT
+                   DISPLAY MONO-ATTR-SCREEN
+               WHEN OTHER
+                   DISPLAY BLINK-SCREEN
+           END-EVALUATE.
+           PERFORM WAIT-FOR-INPUT.
+           PERFORM RECORD-SUBTEST-OUTCOME.
+
+
+
+
+
+       BLANK-LINE-TEST.
+           MOVE "BLANK-LINE-TEST"   TO WS-CURRENT-PARAGRAPH.
+           MOVE "VIEW"              TO WS-CURRENT-OUTCOME.
+           MOVE "VISUAL CHECK ONLY - NOT MACHINE VERIFIABLE"
+                                    TO WS-CURRENT-DETAIL.
+           DISPLAY (1, 1) ERASE "BLANK LINE ($EOL) TEST.".
+
+           DISPLAY (3, 1) "LINES 10-14 WILL BE FILLED WITH X.".
+           DISPLAY (4, 1) "THEN LINES 11-13 SHOULD BE BLANKED "
+                          "FOLLOWING THE 'B' CHARACTER.".
+
+           DISPLAY BLANK-LINE-SCREEN.
+           PERFORM WAIT-FOR-INPUT.
+           PERFORM RECORD-SUBTEST-OUTCOME.
+
+
+       COLOR-TEST.
+           MOVE "COLOR-TEST"        TO WS-CURRENT-PARAGRAPH.
+           MOVE "VIEW"              TO WS-CURRENT-OUTCOME.
+           MOVE "VISUAL CHECK ONLY - NOT MACHINE VERIFIABLE"
+                                    TO WS-CURRENT-DETAIL.
+           DISPLAY (1, 1) ERASE "COLOR TEST.".
+
+           DISPLAY (3, 1) "THESE TESTS WILL DISPLAY TEXT WITH A".
+           DISPLAY (4, 1) "VARIETY OF FOREGROUND AND BACKGROUND".
+           DISPLAY (5, 1) "COLORS. THE INTEGERS USED TO PRODUCE".
+           DISPLAY (6, 1) "THE COLORS ARE INDICATED BY THE TEXT.".
+           DISPLAY (8, 1) "IF YOUR TERMINAL IS CONFIGURED WITHOUT".       
+           DISPLAY (9, 1) "COLOR SUPPORT, THE COLOR INFORMATION IS".
+           DISPLAY (10, 1) "IGNORED, AND TEXT WILL APPEAR IN A".
+           DISPLAY (11, 1) "SINGLE COLOR.".
+           DISPLAY (13, 1) "IF YOU DO NOT WISH TO RUN THESE TESTS,".
+           DISPLAY (14, 1) 'REPLY "N" OR "n" BELOW. ANY OTHER '.
+           DISPLAY (15, 1) "RESPONSES WILL RUN THE TESTS.".
+           
+           IF BC-MONO-CRT
+               MOVE "SKIP"           TO WS-CURRENT-OUTCOME
+               MOVE "TERMINAL TYPE MONO - NO COLOR SUPPORT"
+                                     TO WS-CURRENT-DETAIL
+               PERFORM RECORD-SUBTEST-OUTCOME
+           ELSE
+               IF BC-BATCH-MODE
+                   MOVE "Y" TO COLOR-CHAR
+               ELSE
+                   DISPLAY (17, 1)
+                       "DO YOU WISH TO RUN THE COLOR TESTS? (Y/N): "
+                   ACCEPT (, ) COLOR-CHAR  WITH AUTO-SKIP
+               END-IF
+               IF NOT NO-COLOR
+                   PERFORM RUN-COLOR-TESTS
+               ELSE
+                   MOVE "SKIP"        TO WS-CURRENT-OUTCOME
+                   MOVE "OPERATOR DECLINED THE COLOR TESTS"
+                                      TO WS-CURRENT-DETAIL
+                   PERFORM RECORD-SUBTEST-OUTCOME
+               END-IF
+           END-IF.
+
+       RUN-COLOR-TESTS.
+             PERFORM SCAN-COLOR-HISTORY.
+             MOVE 'N' TO WS-COLOR-ANY-FAIL-SW.
+
+             DISPLAY DEFAULT-SCREEN.
+             DISPLAY " DEFAULT SCREEN COLORS ARE NOW: ".
+             DISPLAY "   FOREGROUND 7 BACKGROUND 0 (NORMAL SCREEN)".
+             PERFORM WAIT-FOR-INPUT.
+             DISPLAY DEFAULT-SCREEN.
+             DISPLAY COLOR-SCREEN.
+             MOVE 1 TO WS-COMBO-IDX.
+             PERFORM CONFIRM-COLOR-COMBO.
+             PERFORM WAIT-FOR-NEXT-SCREEN.
+
+             DISPLAY REVERSE-SCREEN.
+             DISPLAY " DEFAULT SCREEN COLORS ARE NOW: ".
+             DISPLAY "   FOREGROUND 0 BACKGROUND 7 (REVERSE VIDEO)".
+             PERFORM WAIT-FOR-INPUT.
+             DISPLAY REVERSE-SCREEN.
+             DISPLAY COLOR-SCREEN.
+             MOVE 2 TO WS-COMBO-IDX.
+             PERFORM CONFIRM-COLOR-COMBO.
+             PERFORM WAIT-FOR-NEXT-SCREEN.
+
+             EVALUATE TRUE
+                 WHEN BC-BASIC-CRT
+                 WHEN BC-MONO-CRT
+                     CONTINUE
+                 WHEN OTHER
+                     DISPLAY NEW-COLOR-SCREEN
+                     DISPLAY " DEFAULT SCREEN COLORS ARE NOW: "
+                     DISPLAY "   FOREGROUND 2 BACKGROUND 1 "
+                     PERFORM WAIT-FOR-INPUT
+                     DISPLAY NEW-COLOR-SCREEN
+                     DISPLAY COLOR-SCREEN
+                     MOVE 3 TO WS-COMBO-IDX
+                     PERFORM CONFIRM-COLOR-COMBO
+                     PERFORM WAIT-FOR-NEXT-SCREEN
+             END-EVALUATE.
+             DISPLAY DEFAULT-SCREEN.
+
+             IF BC-BATCH-MODE
+                 MOVE "SKIP"       TO WS-CURRENT-OUTCOME
+                 MOVE "NO OPERATOR - COLOR COMBOS NOT CONFIRMED"
+                                   TO WS-CURRENT-DETAIL
+             ELSE
+                 IF WS-COLOR-ANY-FAIL
+                     MOVE "FAIL"   TO WS-CURRENT-OUTCOME
+                     MOVE "ONE OR MORE COLOR COMBINATIONS FAILED"
+                                   TO WS-CURRENT-DETAIL
+                 ELSE
+                     MOVE "PASS"   TO WS-CURRENT-OUTCOME
+                     MOVE "ALL COLOR COMBINATIONS CONFIRMED BY OPERATOR"
+                                   TO WS-CURRENT-DETAIL
+                 END-IF
+             END-IF.
+             PERFORM RECORD-SUBTEST-OUTCOME.
+
+       CONFIRM-COLOR-COMBO.
+           IF BC-BATCH-MODE
+               MOVE "S" TO WS-COLOR-COMBO-RESULT(WS-COMBO-IDX)
+           ELSE
+               DISPLAY (20, 1)
+                   "DID THIS COMBINATION DISPLAY CORRECTLY? (Y/N): "
+               ACCEPT (, ) WS-COLOR-CONFIRM-CHAR WITH AUTO-SKIP
+               IF WS-COLOR-CONFIRM-NO
+                   MOVE "F" TO WS-COLOR-COMBO-RESULT(WS-COMBO-IDX)
+                   MOVE 'Y' TO WS-COLOR-ANY-FAIL-SW
+               ELSE
+                   MOVE "P" TO WS-COLOR-COMBO-RESULT(WS-COMBO-IDX)
+               END-IF
+           END-IF.
+           PERFORM CHECK-COLOR-DEGRADATION.
+           PERFORM WRITE-COLOR-HIST-RECORD.
+
+       CHECK-COLOR-DEGRADATION.
+           IF WS-PRIOR-COLOR-RESULT(WS-COMBO-IDX) = "P"
+              AND WS-COLOR-COMBO-RESULT(WS-COMBO-IDX) = "F"
+               MOVE BC-TERMINAL-ID TO EXC-TERMINAL-ID
+               MOVE WS-TEST-DATE   TO EXC-TEST-DATE
+               MOVE "COLOR-TEST"   TO EXC-SOURCE
+               STRING WS-COMBO-NAME(WS-COMBO-IDX) DELIMITED BY SPACE
+                      " PASSED->FAILS - POSSIBLE DEGRADATION"
+                      DELIMITED BY SIZE INTO EXC-DESCRIPTION
+               PERFORM WRITE-EXCEPTION-RECORD
+           END-IF.
+
+       WRITE-COLOR-HIST-RECORD.
+           MOVE BC-TERMINAL-ID                 TO CH-TERMINAL-ID.
+           MOVE WS-TEST-DATE                   TO CH-TEST-DATE.
+           MOVE WS-COMBO-NAME(WS-COMBO-IDX)    TO CH-COMBO-NAME.
+           MOVE WS-COMBO-FOREGROUND(WS-COMBO-IDX) TO CH-FOREGROUND.
+           MOVE WS-COMBO-BACKGROUND(WS-COMBO-IDX) TO CH-BACKGROUND.
+           MOVE WS-COLOR-COMBO-RESULT(WS-COMBO-IDX) TO CH-RESULT-FLAG.
+           OPEN EXTEND COLOR-HIST-FILE.
+           IF NOT WS-COLOR-HIST-FILE-OK
+               OPEN OUTPUT COLOR-HIST-FILE
+           END-IF.
+           WRITE COLOR-HIST-RECORD.
+           CLOSE COLOR-HIST-FILE.
+
+       WRITE-EXCEPTION-RECORD.
+           OPEN EXTEND EXCEPTIONS-FILE.
+           IF NOT WS-EXC-FILE-OK
+               OPEN OUTPUT EXCEPTIONS-FILE
+           END-IF.
+           WRITE EXCEPTION-RECORD.
+           CLOSE EXCEPTIONS-FILE.
+
+       SCAN-COLOR-HISTORY.
+           MOVE 'N' TO WS-COLOR-HIST-EOF-SW.
+           PERFORM VARYING WS-COMBO-IDX FROM 1 BY 1
+                   UNTIL WS-COMBO-IDX > 3
+               MOVE SPACE TO WS-PRIOR-COLOR-RESULT(WS-COMBO-IDX)
+           END-PERFORM.
+           OPEN INPUT COLOR-HIST-FILE.
+           IF WS-COLOR-HIST-FILE-OK
+               PERFORM READ-COLOR-HIST-RECORD
+               PERFORM UNTIL WS-COLOR-HIST-EOF
+                   PERFORM MATCH-COLOR-HIST-RECORD
+                   PERFORM READ-COLOR-HIST-RECORD
+               END-PERFORM
+               CLOSE COLOR-HIST-FILE
+           END-IF.
+
+       READ-COLOR-HIST-RECORD.
+           READ COLOR-HIST-FILE
+               AT END MOVE 'Y' TO WS-COLOR-HIST-EOF-SW
+           END-READ.
+
+       MATCH-COLOR-HIST-RECORD.
+           IF CH-TERMINAL-ID = BC-TERMINAL-ID
+               PERFORM VARYING WS-COMBO-IDX FROM 1 BY 1
+                       UNTIL WS-COMBO-IDX > 3
+                   IF CH-COMBO-NAME = WS-COMBO-NAME(WS-COMBO-IDX)
+                           AND CH-RESULT-FLAG NOT = 'S'
+                       MOVE CH-RESULT-FLAG
+                           TO WS-PRIOR-COLOR-RESULT(WS-COMBO-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       WAIT-FOR-INPUT.
+           IF BC-INTERACTIVE-MODE
+               DISPLAY " "
+               DISPLAY "TERMINAL " BC-TERMINAL-ID
+                       "  OPERATOR " BC-OPERATOR-INITIALS
+               DISPLAY  "TYPE ANY CHARACTER TO CONTINUE."
+               ACCEPT (, ) WAIT-CHAR  WITH AUTO-SKIP
+           END-IF.
+
+       WAIT-FOR-NEXT-SCREEN.
+           IF BC-INTERACTIVE-MODE
+               DISPLAY (23, 1) "TERMINAL " BC-TERMINAL-ID
+                       "  OPERATOR " BC-OPERATOR-INITIALS
+               DISPLAY (24, 1 ) "TYPE ANY CHARACTER TO CONTINUE."
+               ACCEPT (, ) WAIT-CHAR  WITH AUTO-SKIP
+           END-IF.
+
