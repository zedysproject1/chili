@@ -0,0 +1,12 @@
+      *****************************************************
+      *  RSLOG.CPY                                        *
+      *  ONE LINE PER SUBTEST OUTCOME, WRITTEN BY CRTEST   *
+      *  WHEN RUNNING IN BATCH MODE SO A WHOLE NIGHT'S     *
+      *  WORTH OF TERMINALS CAN BE REVIEWED IN THE MORNING. *
+      *****************************************************
+       01  RESULTS-LOG-RECORD.
+           03  RL-TERMINAL-ID          PIC X(8).
+           03  RL-TEST-DATE            PIC 9(8).
+           03  RL-PARAGRAPH            PIC X(20).
+           03  RL-OUTCOME              PIC X(4).
+           03  RL-DETAIL               PIC X(50).
