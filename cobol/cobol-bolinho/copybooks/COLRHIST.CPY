@@ -0,0 +1,17 @@
+      *****************************************************
+      *  COLRHIST.CPY                                     *
+      *  ONE RECORD PER FOREGROUND/BACKGROUND COMBINATION *
+      *  EXERCISED BY COLOR-TEST, PER TERMINAL, PER RUN.   *
+      *  KEPT OVER TIME SO A COMBINATION THAT USED TO PASS *
+      *  AND NOW FAILS CAN BE CAUGHT AS LIKELY CRT         *
+      *  DEGRADATION RATHER THAN A ONE-TIME FLUKE.          *
+      *  RESULT FLAG IS 'P' PASS, 'F' FAIL, OR 'S' SKIP     *
+      *  (BATCH MODE - NO OPERATOR TO CONFIRM).             *
+      *****************************************************
+       01  COLOR-HIST-RECORD.
+           03  CH-TERMINAL-ID          PIC X(8).
+           03  CH-TEST-DATE            PIC 9(8).
+           03  CH-COMBO-NAME           PIC X(10).
+           03  CH-FOREGROUND           PIC 9.
+           03  CH-BACKGROUND           PIC 9.
+           03  CH-RESULT-FLAG          PIC X.
