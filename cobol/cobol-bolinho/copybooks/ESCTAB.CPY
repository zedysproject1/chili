@@ -0,0 +1,18 @@
+      *****************************************************
+      *  ESCTAB.CPY                                       *
+      *  EXPECTED ESCAPE CODE PER TERMINATOR/FUNCTION KEY, *
+      *  PER THE MS-COBOL USERS' GUIDE, SO GET-TERMINATOR  *
+      *  CAN FLAG A MATCH/MISMATCH INSTEAD OF LEAVING IT TO *
+      *  THE OPERATOR TO SPOT A REMAPPED KEY BY EYE.        *
+      *****************************************************
+       01  EXPECTED-KEY-TABLE-VALUES.
+           03  FILLER  PIC X(12) VALUE "RETURN    13".
+           03  FILLER  PIC X(12) VALUE "TAB       09".
+           03  FILLER  PIC X(12) VALUE "ESC       27".
+           03  FILLER  PIC X(12) VALUE "BACK TAB  25".
+
+       01  EXPECTED-KEY-TABLE REDEFINES EXPECTED-KEY-TABLE-VALUES.
+           03  EXPECTED-KEY-ENTRY OCCURS 4 TIMES
+                                  INDEXED BY EK-IDX.
+               05  EK-KEY-NAME          PIC X(10).
+               05  EK-EXPECTED-CODE     PIC 99.
