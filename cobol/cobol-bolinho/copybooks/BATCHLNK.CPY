@@ -0,0 +1,18 @@
+      *****************************************************
+      *  BATCHLNK.CPY                                     *
+      *  LINKAGE PASSED INTO CRTEST BY A CALLING PROGRAM  *
+      *  (E.G. CRTBATCH) TO DRIVE AN UNATTENDED RUN.       *
+      *  WHEN CRTEST IS RUN STANDALONE, THIS GROUP ARRIVES *
+      *  AS SPACES AND THE PROGRAM BEHAVES INTERACTIVELY.  *
+      *****************************************************
+       01  BATCH-CONTROL-REC.
+           03  BC-BATCH-MODE-SWITCH    PIC X.
+               88  BC-BATCH-MODE              VALUE 'Y'.
+               88  BC-INTERACTIVE-MODE        VALUE 'N', SPACE.
+           03  BC-TERMINAL-ID          PIC X(8).
+           03  BC-OPERATOR-INITIALS    PIC X(3).
+           03  BC-TERMINAL-TYPE        PIC X(4).
+               88  BC-FULL-CRT    VALUE 'FULL', SPACES.
+               88  BC-BASIC-CRT   VALUE 'BASC'.
+               88  BC-MONO-CRT    VALUE 'MONO'.
+           03  BC-RESUME-PARAGRAPH     PIC X(20).
