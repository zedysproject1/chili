@@ -0,0 +1,13 @@
+      *****************************************************
+      *  EXCREC.CPY                                       *
+      *  ONE RECORD PER EXCEPTION RAISED DURING A CRTEST   *
+      *  RUN - A CONDITION THAT NEEDS A HUMAN TO LOOK AT    *
+      *  IT (CRT DEGRADATION FLAGGED BY COLOR-TEST, AN      *
+      *  ALARM THE OPERATOR COULDN'T HEAR, AND SO ON)       *
+      *  RATHER THAN JUST A SUBTEST PASS/FAIL FLAG.         *
+      *****************************************************
+       01  EXCEPTION-RECORD.
+           03  EXC-TERMINAL-ID         PIC X(8).
+           03  EXC-TEST-DATE           PIC 9(8).
+           03  EXC-SOURCE              PIC X(20).
+           03  EXC-DESCRIPTION         PIC X(50).
