@@ -0,0 +1,10 @@
+      *****************************************************
+      *  TERMLIST.CPY                                     *
+      *  ONE RECORD PER TERMINAL/PORT TO BE QUALIFIED BY   *
+      *  CRTBATCH IN A SINGLE UNATTENDED RUN.               *
+      *****************************************************
+       01  TERM-LIST-RECORD.
+           03  TL-TERMINAL-ID          PIC X(8).
+           03  TL-PORT-ID              PIC X(8).
+           03  TL-TERMINAL-TYPE        PIC X(4).
+           03  TL-OPERATOR-INITIALS    PIC X(3).
