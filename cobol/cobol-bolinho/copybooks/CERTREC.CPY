@@ -0,0 +1,31 @@
+      *****************************************************
+      *  CERTREC.CPY                                      *
+      *  ONE RECORD PER CRTEST RUN AGAINST A GIVEN         *
+      *  TERMINAL - THE AUDITABLE HISTORY OF WHICH UNITS   *
+      *  ON THE FLOOR HAVE BEEN QUALIFIED, BY WHOM, AND     *
+      *  WHEN.  EACH FLAG IS 'P' PASS, 'F' FAIL, 'S' SKIP   *
+      *  (NO OPERATOR / HARDWARE SIGNAL AVAILABLE), 'V'     *
+      *  VIEW (VISUAL CHECK ONLY, NOT MACHINE VERIFIABLE),  *
+      *  OR SPACE (SUBTEST NOT REACHED THIS RUN).           *
+      *  CRTEST APPENDS A RECORD AFTER EVERY SUBTEST, NOT   *
+      *  JUST AT THE END, SO CERT-LAST-PARAGRAPH AND        *
+      *  CERT-RESULTS ALSO SERVE AS A CHECKPOINT: A RERUN   *
+      *  AGAINST THE SAME TERMINAL RESUMES AFTER WHICHEVER  *
+      *  SUBTEST THE MOST RECENT INCOMPLETE RECORD SHOWS.   *
+      *****************************************************
+       01  CERT-RECORD.
+           03  CERT-TERMINAL-ID         PIC X(8).
+           03  CERT-OPERATOR-INITIALS   PIC X(3).
+           03  CERT-TERMINAL-TYPE       PIC X(4).
+           03  CERT-TEST-DATE           PIC 9(8).
+           03  CERT-LAST-PARAGRAPH      PIC X(20).
+           03  CERT-RUN-COMPLETE-FLAG   PIC X.
+           03  CERT-RESULTS.
+               05  CERT-ERASE-FLAG         PIC X.
+               05  CERT-POSITION-FLAG      PIC X.
+               05  CERT-TERMINATOR-FLAG    PIC X.
+               05  CERT-EDIT-FLAG          PIC X.
+               05  CERT-ALARM-FLAG         PIC X.
+               05  CERT-BLINK-FLAG         PIC X.
+               05  CERT-BLANKLINE-FLAG     PIC X.
+               05  CERT-COLOR-FLAG         PIC X.
